@@ -0,0 +1,76 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     MAINMENU.
+000030 AUTHOR.         D. MERRICK.
+000040 INSTALLATION.   FLOOR OPERATIONS.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*-----------------------------------------------------------------
+000080* MAINMENU - SINGLE ENTRY POINT FOR THE FLOOR OPERATIONS SYSTEM.
+000090* DISPLAYS A NUMBERED MENU AND CALLS CALCULATOR OR GUESSING-GAME
+000100* AS A SUBPROGRAM BASED ON THE OPERATOR'S SELECTION, RETURNING TO
+000110* THE MENU AFTER EACH ONE INSTEAD OF EXITING TO THE OS.
+000120*-----------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140* DATE       INIT  DESCRIPTION
+000150* 2026-08-09 DLM   ORIGINAL - MENU-DRIVEN FRONT END TYING THE
+000160*                  CALCULATOR AND GUESSING GAME TOGETHER
+000170*                  (CR-2026-111).
+000180*-----------------------------------------------------------------
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER. IBM-370.
+000220 OBJECT-COMPUTER. IBM-370.
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250 77  WS-MENU-CHOICE              PIC 9(01) VALUE ZERO.
+000260 77  WS-EXIT-SWITCH              PIC X(01) VALUE 'N'.
+000270     88  WS-EXIT-YES                 VALUE 'Y'.
+000280 PROCEDURE DIVISION.
+000290*-----------------------------------------------------------------
+000300* 0000-MAINLINE - LOOPS OVER THE MENU UNTIL THE OPERATOR SELECTS
+000310* THE EXIT OPTION.
+000320*-----------------------------------------------------------------
+000330 0000-MAINLINE.
+000340     PERFORM 1000-MENU-ROUND THRU 1000-EXIT
+000350         UNTIL WS-EXIT-YES
+000360     STOP RUN.
+000370*-----------------------------------------------------------------
+000380* 1000-MENU-ROUND - DISPLAYS THE MENU ONCE AND ACTS ON THE
+000390* OPERATOR'S SELECTION.
+000400*-----------------------------------------------------------------
+000410 1000-MENU-ROUND.
+000420     PERFORM 1100-DISPLAY-MENU THRU 1100-EXIT
+000430     PERFORM 1200-PROCESS-CHOICE THRU 1200-EXIT.
+000440 1000-EXIT.
+000450     EXIT.
+000460 1100-DISPLAY-MENU.
+000470     DISPLAY " ".
+000480     DISPLAY "===================================="
+000490     DISPLAY "   FLOOR OPERATIONS - MAIN MENU"
+000500     DISPLAY "===================================="
+000510     DISPLAY "  1. CALCULATOR"
+000520     DISPLAY "  2. NUMBER GUESSING GAME"
+000530     DISPLAY "  3. EXIT"
+000540     DISPLAY "===================================="
+000550     DISPLAY "ENTER SELECTION: "
+000560     ACCEPT WS-MENU-CHOICE.
+000570 1100-EXIT.
+000580     EXIT.
+000590*-----------------------------------------------------------------
+000600* 1200-PROCESS-CHOICE - CALLS THE PROGRAM THE OPERATOR SELECTED.
+000610* EACH SUBPROGRAM GOBACKS TO HERE WHEN IT FINISHES RATHER THAN
+000620* STOPPING THE RUN UNIT.
+000630*-----------------------------------------------------------------
+000640 1200-PROCESS-CHOICE.
+000650     EVALUATE WS-MENU-CHOICE
+000660         WHEN 1
+000670             CALL "CALCULATOR"
+000680         WHEN 2
+000690             CALL "GUESSING-GAME"
+000700         WHEN 3
+000710             MOVE 'Y' TO WS-EXIT-SWITCH
+000720         WHEN OTHER
+000730             DISPLAY "INVALID SELECTION - PLEASE TRY AGAIN."
+000740     END-EVALUATE.
+000750 1200-EXIT.
+000760     EXIT.

@@ -0,0 +1,64 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     AUDITLOG.
+000030 AUTHOR.         D. MERRICK.
+000040 INSTALLATION.   FLOOR OPERATIONS - BREAK ROOM DIVERSIONS.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*-----------------------------------------------------------------
+000080* AUDITLOG - SHARED SIGN-ON / SIGN-OFF AUDIT SUBPROGRAM.  CALLED
+000090* BY CALCULATOR AND GUESSING-GAME AT STARTUP AND SHUTDOWN TO
+000100* STAMP A COMMON AUDIT TRAIL FILE (AUDITTRL) WITH THE USER ID,
+000110* CALLING PROGRAM NAME, EVENT TYPE AND A DATE/TIME STAMP.
+000120*-----------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140* DATE       INIT  DESCRIPTION
+000150* 2026-08-09 DLM   ORIGINAL - SHARED AUDIT TRAIL SUBPROGRAM
+000160*                  (CR-2026-109).
+000170*-----------------------------------------------------------------
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER. IBM-370.
+000210 OBJECT-COMPUTER. IBM-370.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT AUDITTRL-FILE ASSIGN TO "AUDITTRL"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-AUDITTRL-STATUS.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  AUDITTRL-FILE
+000300     RECORDING MODE IS F.
+000310     COPY AUDITREC.
+000320 WORKING-STORAGE SECTION.
+000330 77  WS-AUDITTRL-STATUS          PIC X(02) VALUE SPACES.
+000340 LINKAGE SECTION.
+000350     COPY AUDITCLL.
+000360 PROCEDURE DIVISION USING AUDIT-CALL-PARMS.
+000370*-----------------------------------------------------------------
+000380* 0000-MAINLINE - WRITES ONE AUDIT RECORD FOR THE CALLING PROGRAM
+000390* AND RETURNS CONTROL.  THE AUDIT FILE IS OPENED IN EXTEND MODE
+000400* SO EVERY CALL APPENDS TO THE SAME RUNNING TRAIL; A MISSING FILE
+000410* IS CREATED ON THE FIRST CALL OF THE DAY.
+000420*-----------------------------------------------------------------
+000430 0000-MAINLINE.
+000440     MOVE 0 TO AUDIT-RETURN-CODE
+000450     PERFORM 1000-WRITE-AUDIT-RECORD THRU 1000-EXIT
+000460     GOBACK.
+000470 1000-WRITE-AUDIT-RECORD.
+000480     OPEN EXTEND AUDITTRL-FILE
+000490     IF WS-AUDITTRL-STATUS = "05" OR WS-AUDITTRL-STATUS = "35"
+000500         OPEN OUTPUT AUDITTRL-FILE
+000510     END-IF
+000520     IF WS-AUDITTRL-STATUS NOT = "00"
+000530         MOVE 99 TO AUDIT-RETURN-CODE
+000540         GO TO 1000-EXIT
+000550     END-IF
+000560     MOVE AUDIT-USER-ID      TO AUDITTRL-USER-ID
+000570     MOVE AUDIT-PROGRAM-NAME TO AUDITTRL-PROGRAM-NAME
+000580     MOVE AUDIT-FUNCTION     TO AUDITTRL-EVENT
+000590     ACCEPT AUDITTRL-DATE FROM DATE YYYYMMDD
+000600     ACCEPT AUDITTRL-TIME FROM TIME
+000610     WRITE AUDITTRL-RECORD
+000620     CLOSE AUDITTRL-FILE.
+000630 1000-EXIT.
+000640     EXIT.

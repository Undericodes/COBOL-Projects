@@ -0,0 +1,210 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CALCRPT.
+000030 AUTHOR.         D. MERRICK.
+000040 INSTALLATION.   FLOOR OPERATIONS - SHOP CALCULATIONS.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*-----------------------------------------------------------------
+000080* CALCRPT - END-OF-DAY CONTROL-TOTAL REPORT OFF THE CALCLOG
+000090* AUDIT TRAIL WRITTEN BY CALCULATOR.  COUNTS CALCULATIONS BY
+000100* OPERATOR, ACCUMULATES A GRAND TOTAL OF POSTED RESULTS, AND
+000110* LISTS EVERY DIVISION-BY-ZERO OR OVERFLOW ENTRY FOUND.
+000120*-----------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140* DATE       INIT  DESCRIPTION
+000150* 2026-08-09 DLM   ORIGINAL - DAILY CALCLOG SUMMARY (CR-2026-110).
+000160* 2026-08-09 DLM   ADDED OPEN STATUS CHECKS ON CALCLOG AND CALCRPTL
+000170*                  SO A MISSING AUDIT LOG FAILS FAST INSTEAD OF
+000180*                  HANGING ON THE FIRST READ (CR-2026-114).
+000190*-----------------------------------------------------------------
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-370.
+000230 OBJECT-COMPUTER. IBM-370.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT CALCLOG-FILE ASSIGN TO "CALCLOG"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WS-CALCLOG-STATUS.
+000290     SELECT CALCRPT-FILE ASSIGN TO "CALCRPTL"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-CALCRPT-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  CALCLOG-FILE
+000350     RECORDING MODE IS F.
+000360     COPY CALCLOG.
+000370 FD  CALCRPT-FILE
+000380     RECORDING MODE IS F.
+000390 01  CALCRPT-LINE                PIC X(80).
+000400 WORKING-STORAGE SECTION.
+000410 77  WS-CALCLOG-STATUS           PIC X(02) VALUE SPACES.
+000420 77  WS-CALCRPT-STATUS           PIC X(02) VALUE SPACES.
+000430 77  WS-CALCLOG-EOF-SWITCH       PIC X(01) VALUE 'N'.
+000440     88  WS-CALCLOG-EOF              VALUE 'Y'.
+000450 77  WS-TOTAL-RECORDS            PIC 9(07) VALUE ZERO.
+000460 77  WS-CNT-ADD                  PIC 9(07) VALUE ZERO.
+000470 77  WS-CNT-SUB                  PIC 9(07) VALUE ZERO.
+000480 77  WS-CNT-MUL                  PIC 9(07) VALUE ZERO.
+000490 77  WS-CNT-DIV                  PIC 9(07) VALUE ZERO.
+000500 77  WS-CNT-PCT                  PIC 9(07) VALUE ZERO.
+000510 77  WS-CNT-PWR                  PIC 9(07) VALUE ZERO.
+000520 77  WS-CNT-MOD                  PIC 9(07) VALUE ZERO.
+000530 77  WS-CNT-OTHER                PIC 9(07) VALUE ZERO.
+000540 77  WS-CNT-DIVZERO              PIC 9(07) VALUE ZERO.
+000550 77  WS-CNT-OVERFLOW             PIC 9(07) VALUE ZERO.
+000560 77  WS-SUM-RESULT               PIC 9(09)V99 VALUE ZERO.
+000570 01  WS-REPORT-HEADING.
+000580     05  FILLER                  PIC X(80)
+000590         VALUE "CALCLOG DAILY SUMMARY REPORT".
+000600 01  WS-DETAIL-LINE.
+000610     05  FILLER                  PIC X(10) VALUE "FLAGGED - ".
+000620     05  RPT-OPERATOR            PIC X(01).
+000630     05  FILLER                  PIC X(01) VALUE SPACE.
+000640     05  RPT-NUM1                PIC Z(04)9.99.
+000650     05  FILLER                  PIC X(01) VALUE SPACE.
+000660     05  RPT-NUM2                PIC Z(04)9.99.
+000670     05  FILLER                  PIC X(10) VALUE SPACES.
+000680     05  RPT-REASON              PIC X(20).
+000690     05  FILLER                  PIC X(21) VALUE SPACES.
+000700 01  WS-COUNT-LINE.
+000710     05  RPT-LABEL               PIC X(20).
+000720     05  RPT-COUNT               PIC ZZZ,ZZ9.
+000730     05  FILLER                  PIC X(53) VALUE SPACES.
+000740 01  WS-TOTAL-LINE.
+000750     05  FILLER                  PIC X(23)
+000760         VALUE "SUM OF POSTED RESULTS: ".
+000770     05  RPT-SUM                 PIC ZZZ,ZZZ,ZZ9.99.
+000780     05  FILLER                  PIC X(43) VALUE SPACES.
+000790 PROCEDURE DIVISION.
+000800*-----------------------------------------------------------------
+000810* 0000-MAINLINE - READS CALCLOG TO END OF FILE, TALLYING AS IT
+000820* GOES, THEN PRINTS THE CONTROL-TOTAL SUMMARY.
+000830*-----------------------------------------------------------------
+000840 0000-MAINLINE.
+000850     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000860     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000870         UNTIL WS-CALCLOG-EOF
+000880     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT
+000890     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000900     STOP RUN.
+000910 1000-INITIALIZE.
+000920     OPEN INPUT CALCLOG-FILE
+000930     IF WS-CALCLOG-STATUS NOT = "00"
+000940         DISPLAY "ERROR: UNABLE TO OPEN CALCLOG - STATUS "
+000950             WS-CALCLOG-STATUS
+000960         STOP RUN
+000970     END-IF
+000980     OPEN OUTPUT CALCRPT-FILE
+000990     IF WS-CALCRPT-STATUS NOT = "00"
+001000         DISPLAY "ERROR: UNABLE TO OPEN CALCRPTL - STATUS "
+001010             WS-CALCRPT-STATUS
+001020         CLOSE CALCLOG-FILE
+001030         STOP RUN
+001040     END-IF
+001050     WRITE CALCRPT-LINE FROM WS-REPORT-HEADING
+001060     PERFORM 2100-READ-CALCLOG THRU 2100-EXIT.
+001070 1000-EXIT.
+001080     EXIT.
+001090*-----------------------------------------------------------------
+001100* 2000-PROCESS-RECORD - TALLIES ONE CALCLOG RECORD BY OPERATOR,
+001110* ADDS ITS RESULT TO THE RUNNING TOTAL WHEN POSTED, LISTS IT IF
+001120* IT WAS A DIVISION-BY-ZERO OR OVERFLOW ENTRY, AND READS THE
+001130* NEXT RECORD.
+001140*-----------------------------------------------------------------
+001150 2000-PROCESS-RECORD.
+001160     ADD 1 TO WS-TOTAL-RECORDS
+001170     EVALUATE CALCLOG-OPERATOR
+001180         WHEN "+"
+001190             ADD 1 TO WS-CNT-ADD
+001200         WHEN "-"
+001210             ADD 1 TO WS-CNT-SUB
+001220         WHEN "*"
+001230             ADD 1 TO WS-CNT-MUL
+001240         WHEN "/"
+001250             ADD 1 TO WS-CNT-DIV
+001260         WHEN "%"
+001270             ADD 1 TO WS-CNT-PCT
+001280         WHEN "^"
+001290             ADD 1 TO WS-CNT-PWR
+001300         WHEN "M"
+001310             ADD 1 TO WS-CNT-MOD
+001320         WHEN OTHER
+001330             ADD 1 TO WS-CNT-OTHER
+001340     END-EVALUATE
+001350     IF CALCLOG-STAT-OK
+001360         ADD CALCLOG-RESULT TO WS-SUM-RESULT
+001370     END-IF
+001380     IF CALCLOG-STAT-DIVZERO
+001390         ADD 1 TO WS-CNT-DIVZERO
+001400         MOVE CALCLOG-OPERATOR   TO RPT-OPERATOR
+001410         MOVE CALCLOG-NUM1       TO RPT-NUM1
+001420         MOVE CALCLOG-NUM2       TO RPT-NUM2
+001430         MOVE "DIVISION BY ZERO" TO RPT-REASON
+001440         WRITE CALCRPT-LINE FROM WS-DETAIL-LINE
+001450     END-IF
+001460     IF CALCLOG-STAT-OVERFLOW
+001470         ADD 1 TO WS-CNT-OVERFLOW
+001480         MOVE CALCLOG-OPERATOR   TO RPT-OPERATOR
+001490         MOVE CALCLOG-NUM1       TO RPT-NUM1
+001500         MOVE CALCLOG-NUM2       TO RPT-NUM2
+001510         MOVE "RESULT OVERFLOW"  TO RPT-REASON
+001520         WRITE CALCRPT-LINE FROM WS-DETAIL-LINE
+001530     END-IF
+001540     PERFORM 2100-READ-CALCLOG THRU 2100-EXIT.
+001550 2000-EXIT.
+001560     EXIT.
+001570 2100-READ-CALCLOG.
+001580     READ CALCLOG-FILE
+001590         AT END
+001600             MOVE 'Y' TO WS-CALCLOG-EOF-SWITCH
+001610     END-READ.
+001620 2100-EXIT.
+001630     EXIT.
+001640*-----------------------------------------------------------------
+001650* 8000-PRINT-SUMMARY - WRITES THE OPERATOR-COUNT AND GRAND-TOTAL
+001660* LINES OF THE CONTROL-TOTAL REPORT.
+001670*-----------------------------------------------------------------
+001680 8000-PRINT-SUMMARY.
+001690     MOVE "TOTAL CALCULATIONS:" TO RPT-LABEL
+001700     MOVE WS-TOTAL-RECORDS      TO RPT-COUNT
+001710     WRITE CALCRPT-LINE FROM WS-COUNT-LINE
+001720     MOVE "ADDITION (+):       " TO RPT-LABEL
+001730     MOVE WS-CNT-ADD            TO RPT-COUNT
+001740     WRITE CALCRPT-LINE FROM WS-COUNT-LINE
+001750     MOVE "SUBTRACTION (-):    " TO RPT-LABEL
+001760     MOVE WS-CNT-SUB            TO RPT-COUNT
+001770     WRITE CALCRPT-LINE FROM WS-COUNT-LINE
+001780     MOVE "MULTIPLICATION (*): " TO RPT-LABEL
+001790     MOVE WS-CNT-MUL            TO RPT-COUNT
+001800     WRITE CALCRPT-LINE FROM WS-COUNT-LINE
+001810     MOVE "DIVISION (/):       " TO RPT-LABEL
+001820     MOVE WS-CNT-DIV            TO RPT-COUNT
+001830     WRITE CALCRPT-LINE FROM WS-COUNT-LINE
+001840     MOVE "PERCENTAGE (%):     " TO RPT-LABEL
+001850     MOVE WS-CNT-PCT            TO RPT-COUNT
+001860     WRITE CALCRPT-LINE FROM WS-COUNT-LINE
+001870     MOVE "POWER (^):          " TO RPT-LABEL
+001880     MOVE WS-CNT-PWR            TO RPT-COUNT
+001890     WRITE CALCRPT-LINE FROM WS-COUNT-LINE
+001900     MOVE "MODULUS (M):        " TO RPT-LABEL
+001910     MOVE WS-CNT-MOD            TO RPT-COUNT
+001920     WRITE CALCRPT-LINE FROM WS-COUNT-LINE
+001930     MOVE "INVALID OPERATOR:   " TO RPT-LABEL
+001940     MOVE WS-CNT-OTHER          TO RPT-COUNT
+001950     WRITE CALCRPT-LINE FROM WS-COUNT-LINE
+001960     MOVE "DIVISION BY ZERO:   " TO RPT-LABEL
+001970     MOVE WS-CNT-DIVZERO        TO RPT-COUNT
+001980     WRITE CALCRPT-LINE FROM WS-COUNT-LINE
+001990     MOVE "OVERFLOWS:          " TO RPT-LABEL
+002000     MOVE WS-CNT-OVERFLOW       TO RPT-COUNT
+002010     WRITE CALCRPT-LINE FROM WS-COUNT-LINE
+002020     MOVE WS-SUM-RESULT         TO RPT-SUM
+002030     WRITE CALCRPT-LINE FROM WS-TOTAL-LINE.
+002040 8000-EXIT.
+002050     EXIT.
+002060 9000-TERMINATE.
+002070     CLOSE CALCLOG-FILE
+002080     CLOSE CALCRPT-FILE.
+002090 9000-EXIT.
+002100     EXIT.

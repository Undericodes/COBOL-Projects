@@ -1,44 +1,307 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Calculator.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUM1        PIC 9(5)V99.
-       01 WS-NUM2        PIC 9(5)V99.
-       01 WS-RESULT      PIC 9(5)V99.
-       01 WS-OPERATOR    PIC X.
-       01 WS-CONTINUE    PIC X VALUE 'Y'.
-       
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM UNTIL WS-CONTINUE NOT EQUAL 'Y'
-               DISPLAY "Enter first number: "
-               ACCEPT WS-NUM1
-               DISPLAY "Enter operator (+, -, *, /): "
-               ACCEPT WS-OPERATOR
-               DISPLAY "Enter second number: "
-               ACCEPT WS-NUM2
-               EVALUATE WS-OPERATOR
-                   WHEN "+"
-                       ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULT
-                   WHEN "-"
-                       SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT
-                   WHEN "*"
-                       MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
-                   WHEN "/"
-                       IF WS-NUM2 = 0
-                           DISPLAY "Error: Division by zero."
-                       ELSE
-                           DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
-                       END-IF
-                   WHEN OTHER
-                       DISPLAY "Invalid operator."
-               END-EVALUATE
-               IF WS-OPERATOR NOT EQUAL "/"
-                   DISPLAY "Result: " WS-RESULT
-               END-IF
-               DISPLAY "Do you want to perform another calculation? (Y/N): "
-               ACCEPT WS-CONTINUE
-           END-PERFORM
-           DISPLAY "Thank you for using the calculator."
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CALCULATOR.
+000030 AUTHOR.         D. MERRICK.
+000040 INSTALLATION.   FLOOR OPERATIONS - SHOP CALCULATIONS.
+000050 DATE-WRITTEN.   2024-02-11.
+000060 DATE-COMPILED.  2026-08-09.
+000070*-----------------------------------------------------------------
+000080* GENERAL-PURPOSE FOUR-FUNCTION CALCULATOR.  RUNS INTERACTIVELY
+000090* FROM A TERMINAL.  EVERY CALCULATION IS APPENDED TO THE CALCLOG
+000100* AUDIT FILE.
+000110*-----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130* DATE       INIT  DESCRIPTION
+000140* 2026-08-09 DLM   ADDED CALCLOG AUDIT TRAIL (CR-2026-101).
+000150* 2026-08-09 DLM   ADDED BATCH/FILE-DRIVEN RUN MODE (CR-2026-102).
+000160* 2026-08-09 DLM   ADDED OVERFLOW GUARD ON WS-RESULT (CR-2026-103).
+000170* 2026-08-09 DLM   ADDED PCT/POWER/MODULUS OPERATORS (CR-2026-104).
+000180* 2026-08-09 DLM   CALLS THE SHARED AUDITLOG SUBPROGRAM AT
+000190*                  STARTUP AND SHUTDOWN (CR-2026-109).
+000200* 2026-08-09 DLM   FIXED PERCENTAGE OPERATOR TO SCALE THROUGH A
+000210*                  WIDE INTERMEDIATE FIELD INSTEAD OF WS-RESULT,
+000220*                  AND CHANGED THE MAINLINE TO GOBACK SO MAINMENU
+000230*                  CAN CALL THIS PROGRAM AS A SUBPROGRAM
+000240*                  (CR-2026-112).
+000250* 2026-08-09 DLM   RESET WS-CONTINUE-SWITCH AT MAINLINE ENTRY SO A
+000260*                  REPEAT CALL FROM MAINMENU RE-ENTERS THE
+000270*                  INTERACTIVE LOOP, AND ADDED OPEN STATUS CHECKS
+000280*                  TO THE BATCH DRIVER'S CALCIN/CALCOUT FILES
+000290*                  (CR-2026-114).
+000300*-----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-370.
+000340 OBJECT-COMPUTER. IBM-370.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT CALCLOG-FILE ASSIGN TO "CALCLOG"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-CALCLOG-STATUS.
+000400     SELECT CALCIN-FILE ASSIGN TO "CALCIN"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-CALCIN-STATUS.
+000430     SELECT CALCOUT-FILE ASSIGN TO "CALCOUT"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-CALCOUT-STATUS.
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  CALCLOG-FILE
+000490     RECORDING MODE IS F.
+000500     COPY CALCLOG.
+000510 FD  CALCIN-FILE
+000520     RECORDING MODE IS F.
+000530     COPY CALCIN.
+000540 FD  CALCOUT-FILE
+000550     RECORDING MODE IS F.
+000560     COPY CALCOUT.
+000570 WORKING-STORAGE SECTION.
+000580 77  WS-NUM1                     PIC 9(05)V99.
+000590 77  WS-NUM2                     PIC 9(05)V99.
+000600 77  WS-RESULT                   PIC 9(05)V99.
+000610 77  WS-TEMP-QUOTIENT            PIC 9(07).
+000620 77  WS-TEMP-PRODUCT             PIC 9(10)V9999.
+000630 77  WS-OPERATOR                 PIC X(01).
+000640 77  WS-CONTINUE-SWITCH          PIC X(01) VALUE 'Y'.
+000650     88  WS-CONTINUE-YES             VALUE 'Y'.
+000660     88  WS-CONTINUE-NO              VALUE 'N'.
+000670 77  WS-CALC-STATUS              PIC X(01) VALUE 'O'.
+000680     88  WS-CALC-STAT-OK             VALUE 'O'.
+000690     88  WS-CALC-STAT-DIVZERO        VALUE 'Z'.
+000700     88  WS-CALC-STAT-OVERFLOW       VALUE 'V'.
+000710     88  WS-CALC-STAT-INVALID        VALUE 'I'.
+000720 77  WS-CALCLOG-STATUS           PIC X(02) VALUE SPACES.
+000730 77  WS-CALCIN-STATUS            PIC X(02) VALUE SPACES.
+000740 77  WS-CALCOUT-STATUS           PIC X(02) VALUE SPACES.
+000750 77  WS-PARM-CARD                PIC X(20) VALUE SPACES.
+000760 77  WS-BATCH-SWITCH             PIC X(01) VALUE 'N'.
+000770     88  WS-BATCH-MODE               VALUE 'Y'.
+000780 77  WS-CALCIN-EOF-SWITCH        PIC X(01) VALUE 'N'.
+000790     88  WS-CALCIN-EOF               VALUE 'Y'.
+000800 77  WS-CURRENT-DATE             PIC 9(08) VALUE ZERO.
+000810 77  WS-CURRENT-TIME             PIC 9(08) VALUE ZERO.
+000820     COPY AUDITCLL.
+000830 PROCEDURE DIVISION.
+000840*-----------------------------------------------------------------
+000850* 0000-MAINLINE - PICKS INTERACTIVE OR BATCH MODE FROM THE RUN
+000860* PARAMETER AND DRIVES THE PROGRAM TO COMPLETION.
+000870*-----------------------------------------------------------------
+000880 0000-MAINLINE.
+000890     MOVE 'Y' TO WS-CONTINUE-SWITCH
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000910     IF WS-BATCH-MODE
+000920         PERFORM 3000-BATCH-DRIVER THRU 3000-EXIT
+000930     ELSE
+000940         PERFORM 2000-PROCESS-CALCULATION THRU 2000-EXIT
+000950             UNTIL WS-CONTINUE-NO
+000960     END-IF
+000970     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000980     GOBACK.
+000990*-----------------------------------------------------------------
+001000* 1000-INITIALIZE - READS THE RUN PARAMETER AND OPENS THE AUDIT
+001010* LOG.  A RUN PARAMETER OF 'BATCH' SELECTS THE FILE-DRIVEN MODE.
+001020*-----------------------------------------------------------------
+001030 1000-INITIALIZE.
+001040     ACCEPT WS-PARM-CARD FROM COMMAND-LINE
+001050     IF WS-PARM-CARD (1:5) = "BATCH"
+001060         MOVE 'Y' TO WS-BATCH-SWITCH
+001070     END-IF
+001080     OPEN EXTEND CALCLOG-FILE
+001090     IF WS-CALCLOG-STATUS = "05" OR WS-CALCLOG-STATUS = "35"
+001100         OPEN OUTPUT CALCLOG-FILE
+001110     END-IF
+001120     IF WS-BATCH-MODE
+001130         MOVE "BATCH"    TO AUDIT-USER-ID
+001140     ELSE
+001150         DISPLAY "ENTER USER ID: "
+001160         ACCEPT AUDIT-USER-ID
+001170     END-IF
+001180     MOVE "START"    TO AUDIT-FUNCTION
+001190     MOVE "CALCULAT" TO AUDIT-PROGRAM-NAME
+001200     CALL "AUDITLOG" USING AUDIT-CALL-PARMS
+001210     IF NOT AUDIT-RC-OK
+001220         DISPLAY "WARNING: AUDIT TRAIL SIGN-ON NOT RECORDED."
+001230     END-IF.
+001240 1000-EXIT.
+001250     EXIT.
+001260*-----------------------------------------------------------------
+001270* 2000-PROCESS-CALCULATION - ONE INTERACTIVE CALCULATION: PROMPTS
+001280* FOR THE OPERANDS, CALCULATES, DISPLAYS THE OUTCOME, LOGS IT,
+001290* AND ASKS WHETHER TO CONTINUE.
+001300*-----------------------------------------------------------------
+001310 2000-PROCESS-CALCULATION.
+001320     PERFORM 2100-GET-INPUT THRU 2100-EXIT
+001330     PERFORM 2200-PERFORM-CALC THRU 2200-EXIT
+001340     PERFORM 2300-DISPLAY-RESULT THRU 2300-EXIT
+001350     PERFORM 2400-LOG-CALCULATION THRU 2400-EXIT
+001360     PERFORM 2500-ASK-CONTINUE THRU 2500-EXIT.
+001370 2000-EXIT.
+001380     EXIT.
+001390 2100-GET-INPUT.
+001400     DISPLAY "ENTER FIRST NUMBER: "
+001410     ACCEPT WS-NUM1
+001420     DISPLAY "ENTER OPERATOR (+, -, *, /, %, ^, M): "
+001430     ACCEPT WS-OPERATOR
+001440     DISPLAY "ENTER SECOND NUMBER: "
+001450     ACCEPT WS-NUM2.
+001460 2100-EXIT.
+001470     EXIT.
+001480 2200-PERFORM-CALC.
+001490     MOVE 'O' TO WS-CALC-STATUS
+001500     MOVE ZERO TO WS-RESULT
+001510     EVALUATE WS-OPERATOR
+001520         WHEN "+"
+001530             ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULT
+001540                 ON SIZE ERROR
+001550                     MOVE 'V' TO WS-CALC-STATUS
+001560             END-ADD
+001570         WHEN "-"
+001580             SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT
+001590                 ON SIZE ERROR
+001600                     MOVE 'V' TO WS-CALC-STATUS
+001610             END-SUBTRACT
+001620         WHEN "*"
+001630             MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+001640                 ON SIZE ERROR
+001650                     MOVE 'V' TO WS-CALC-STATUS
+001660             END-MULTIPLY
+001670         WHEN "/"
+001680             IF WS-NUM2 = ZERO
+001690                 MOVE 'Z' TO WS-CALC-STATUS
+001700             ELSE
+001710                 DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+001720                     ON SIZE ERROR
+001730                         MOVE 'V' TO WS-CALC-STATUS
+001740                 END-DIVIDE
+001750             END-IF
+001760         WHEN "%"
+001770             MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-TEMP-PRODUCT
+001780             DIVIDE WS-TEMP-PRODUCT BY 100 GIVING WS-RESULT
+001790                 ON SIZE ERROR
+001800                     MOVE 'V' TO WS-CALC-STATUS
+001810             END-DIVIDE
+001820         WHEN "^"
+001830             COMPUTE WS-RESULT = WS-NUM1 ** WS-NUM2
+001840                 ON SIZE ERROR
+001850                     MOVE 'V' TO WS-CALC-STATUS
+001860             END-COMPUTE
+001870         WHEN "M"
+001880             IF WS-NUM2 = ZERO
+001890                 MOVE 'Z' TO WS-CALC-STATUS
+001900             ELSE
+001910                 DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-TEMP-QUOTIENT
+001920                     REMAINDER WS-RESULT
+001930                     ON SIZE ERROR
+001940                         MOVE 'V' TO WS-CALC-STATUS
+001950                 END-DIVIDE
+001960             END-IF
+001970         WHEN OTHER
+001980             MOVE 'I' TO WS-CALC-STATUS
+001990     END-EVALUATE.
+002000 2200-EXIT.
+002010     EXIT.
+002020 2300-DISPLAY-RESULT.
+002030     EVALUATE TRUE
+002040         WHEN WS-CALC-STAT-OK
+002050             DISPLAY "RESULT: " WS-RESULT
+002060         WHEN WS-CALC-STAT-DIVZERO
+002070             DISPLAY "ERROR: DIVISION BY ZERO."
+002080         WHEN WS-CALC-STAT-OVERFLOW
+002090             DISPLAY "ERROR: RESULT OVERFLOWED - NOT POSTED."
+002100         WHEN WS-CALC-STAT-INVALID
+002110             DISPLAY "ERROR: INVALID OPERATOR."
+002120     END-EVALUATE.
+002130 2300-EXIT.
+002140     EXIT.
+002150*-----------------------------------------------------------------
+002160* 2400-LOG-CALCULATION - APPENDS ONE CALCLOG RECORD FOR THIS
+002170* CALCULATION, GOOD OR BAD, SO THE FLOOR HAS A COMPLETE TRAIL.
+002180*-----------------------------------------------------------------
+002190 2400-LOG-CALCULATION.
+002200     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002210     ACCEPT WS-CURRENT-TIME FROM TIME
+002220     MOVE WS-OPERATOR    TO CALCLOG-OPERATOR
+002230     MOVE WS-NUM1        TO CALCLOG-NUM1
+002240     MOVE WS-NUM2        TO CALCLOG-NUM2
+002250     MOVE WS-RESULT      TO CALCLOG-RESULT
+002260     MOVE WS-CALC-STATUS TO CALCLOG-STATUS
+002270     MOVE WS-CURRENT-DATE TO CALCLOG-DATE
+002280     MOVE WS-CURRENT-TIME TO CALCLOG-TIME
+002290     WRITE CALCLOG-RECORD.
+002300 2400-EXIT.
+002310     EXIT.
+002320 2500-ASK-CONTINUE.
+002330     DISPLAY "DO YOU WANT TO PERFORM ANOTHER CALCULATION? (Y/N): "
+002340     ACCEPT WS-CONTINUE-SWITCH.
+002350 2500-EXIT.
+002360     EXIT.
+002370*-----------------------------------------------------------------
+002380* 3000-BATCH-DRIVER - READS CALCIN, CALCULATES, WRITES CALCOUT
+002390* AND CALCLOG FOR EVERY TRANSACTION, UNATTENDED.
+002400*-----------------------------------------------------------------
+002410 3000-BATCH-DRIVER.
+002420     OPEN INPUT CALCIN-FILE
+002430     IF WS-CALCIN-STATUS NOT = "00"
+002440         DISPLAY "ERROR: UNABLE TO OPEN CALCIN - STATUS "
+002450             WS-CALCIN-STATUS
+002460         GO TO 3000-EXIT
+002470     END-IF
+002480     OPEN OUTPUT CALCOUT-FILE
+002490     IF WS-CALCOUT-STATUS NOT = "00"
+002500         DISPLAY "ERROR: UNABLE TO OPEN CALCOUT - STATUS "
+002510             WS-CALCOUT-STATUS
+002520         CLOSE CALCIN-FILE
+002530         GO TO 3000-EXIT
+002540     END-IF
+002550     PERFORM 3100-READ-CALCIN THRU 3100-EXIT
+002560     PERFORM 3200-BATCH-TRANSACTION THRU 3200-EXIT
+002570         UNTIL WS-CALCIN-EOF
+002580     CLOSE CALCIN-FILE
+002590     CLOSE CALCOUT-FILE.
+002600 3000-EXIT.
+002610     EXIT.
+002620 3100-READ-CALCIN.
+002630     READ CALCIN-FILE
+002640         AT END
+002650             MOVE 'Y' TO WS-CALCIN-EOF-SWITCH
+002660             GO TO 3100-EXIT
+002670     END-READ
+002680     MOVE CALCIN-NUM1     TO WS-NUM1
+002690     MOVE CALCIN-OPERATOR TO WS-OPERATOR
+002700     MOVE CALCIN-NUM2     TO WS-NUM2.
+002710 3100-EXIT.
+002720     EXIT.
+002730 3200-BATCH-TRANSACTION.
+002740     PERFORM 2200-PERFORM-CALC THRU 2200-EXIT
+002750     PERFORM 3300-WRITE-CALCOUT THRU 3300-EXIT
+002760     PERFORM 2400-LOG-CALCULATION THRU 2400-EXIT
+002770     PERFORM 3100-READ-CALCIN THRU 3100-EXIT.
+002780 3200-EXIT.
+002790     EXIT.
+002800 3300-WRITE-CALCOUT.
+002810     MOVE WS-NUM1     TO CALCOUT-NUM1
+002820     MOVE WS-OPERATOR TO CALCOUT-OPERATOR
+002830     MOVE WS-NUM2     TO CALCOUT-NUM2
+002840     MOVE WS-RESULT   TO CALCOUT-RESULT
+002850     EVALUATE TRUE
+002860         WHEN WS-CALC-STAT-OK
+002870             MOVE "OK"               TO CALCOUT-MESSAGE
+002880         WHEN WS-CALC-STAT-DIVZERO
+002890             MOVE "DIVISION BY ZERO"  TO CALCOUT-MESSAGE
+002900         WHEN WS-CALC-STAT-OVERFLOW
+002910             MOVE "RESULT OVERFLOW"    TO CALCOUT-MESSAGE
+002920         WHEN WS-CALC-STAT-INVALID
+002930             MOVE "INVALID OPERATOR"  TO CALCOUT-MESSAGE
+002940     END-EVALUATE
+002950     WRITE CALCOUT-RECORD.
+002960 3300-EXIT.
+002970     EXIT.
+002980 9000-TERMINATE.
+002990     MOVE "END" TO AUDIT-FUNCTION
+003000     CALL "AUDITLOG" USING AUDIT-CALL-PARMS
+003010     IF NOT AUDIT-RC-OK
+003020         DISPLAY "WARNING: AUDIT TRAIL SIGN-OFF NOT RECORDED."
+003030     END-IF
+003040     CLOSE CALCLOG-FILE
+003050     DISPLAY "THANK YOU FOR USING THE CALCULATOR.".
+003060 9000-EXIT.
+003070     EXIT.

@@ -0,0 +1,22 @@
+      ******************************************************************
+      *  GAMECKPT.CPY
+      *  RECORD LAYOUT FOR THE GUESSING GAME CHECKPOINT FILE (GAMECKPT).
+      *  REWRITTEN AFTER EVERY GUESS SO A DROPPED SESSION CAN BE
+      *  RESTARTED FROM ITS LAST KNOWN STATE INSTEAD OF FROM SCRATCH.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 DLM   ORIGINAL - GAME CHECKPOINT RECORD.
+      *  2026-08-09 DLM   WIDENED GAMECKPT-ATTEMPT-COUNT TO PIC 9(05) TO
+      *                   MATCH WS-ATTEMPT-COUNT AND AVOID WRAPAROUND ON
+      *                   WIDE RANGES (CR-2026-114).
+      ******************************************************************
+       01  GAMECKPT-RECORD.
+           05  GAMECKPT-ACTIVE-FLAG        PIC X(01).
+               88  GAMECKPT-ACTIVE             VALUE 'Y'.
+               88  GAMECKPT-INACTIVE            VALUE 'N'.
+           05  GAMECKPT-PLAYER-ID          PIC X(10).
+           05  GAMECKPT-RANDOM-NUMBER      PIC 9(05).
+           05  GAMECKPT-ATTEMPT-COUNT      PIC 9(05).
+           05  GAMECKPT-LOW-BOUND          PIC 9(05).
+           05  GAMECKPT-HIGH-BOUND         PIC 9(05).

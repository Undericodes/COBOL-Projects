@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  AUDITCLL.CPY
+      *  CALL-INTERFACE LAYOUT SHARED BY EVERY PROGRAM THAT CALLS THE
+      *  AUDITLOG SUBPROGRAM.  THE CALLING PROGRAM CODES THIS COPYBOOK
+      *  INTO WORKING-STORAGE AND PASSES AUDIT-CALL-PARMS BY REFERENCE;
+      *  AUDITLOG CODES THE SAME COPYBOOK INTO ITS LINKAGE SECTION.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 DLM   ORIGINAL - SHARED CALL PARAMETER LAYOUT.
+      ******************************************************************
+       01  AUDIT-CALL-PARMS.
+           05  AUDIT-FUNCTION              PIC X(05).
+               88  AUDIT-FUNC-START             VALUE 'START'.
+               88  AUDIT-FUNC-END               VALUE 'END'.
+           05  AUDIT-USER-ID                PIC X(10).
+           05  AUDIT-PROGRAM-NAME           PIC X(08).
+           05  AUDIT-RETURN-CODE            PIC 9(02).
+               88  AUDIT-RC-OK                   VALUE 0.
+               88  AUDIT-RC-FILE-ERROR           VALUE 99.

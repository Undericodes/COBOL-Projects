@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  CALCOUT.CPY
+      *  RECORD LAYOUT FOR THE CALCULATOR BATCH RESULT OUTPUT FILE
+      *  (CALCOUT) WRITTEN BY THE FILE-DRIVEN RUN MODE.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 DLM   ORIGINAL - BATCH RESULT OUTPUT LAYOUT.
+      ******************************************************************
+       01  CALCOUT-RECORD.
+           05  CALCOUT-NUM1                PIC 9(05)V99.
+           05  CALCOUT-OPERATOR            PIC X(01).
+           05  CALCOUT-NUM2                PIC 9(05)V99.
+           05  CALCOUT-RESULT              PIC 9(05)V99.
+           05  CALCOUT-MESSAGE             PIC X(30).

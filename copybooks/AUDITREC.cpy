@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  AUDITREC.CPY
+      *  RECORD LAYOUT FOR THE SHARED SIGN-ON / SHUTDOWN AUDIT TRAIL
+      *  FILE (AUDITTRL) WRITTEN BY THE AUDITLOG SUBPROGRAM ON BEHALF
+      *  OF ANY CALLING PROGRAM.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 DLM   ORIGINAL - SHARED AUDIT TRAIL RECORD.
+      ******************************************************************
+       01  AUDITTRL-RECORD.
+           05  AUDITTRL-USER-ID            PIC X(10).
+           05  AUDITTRL-PROGRAM-NAME       PIC X(08).
+           05  AUDITTRL-EVENT              PIC X(05).
+               88  AUDITTRL-EVENT-START        VALUE 'START'.
+               88  AUDITTRL-EVENT-END          VALUE 'END'.
+           05  AUDITTRL-DATE                PIC 9(08).
+           05  AUDITTRL-TIME                PIC 9(08).

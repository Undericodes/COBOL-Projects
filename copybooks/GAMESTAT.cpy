@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  GAMESTAT.CPY
+      *  RECORD LAYOUT FOR THE GUESSING GAME LEADERBOARD FILE
+      *  (GAMESTAT), KEYED ON PLAYER ID.  ACCUMULATES GAMES PLAYED,
+      *  BEST ATTEMPT COUNT, AND LAST-PLAYED DATE ACROSS RUNS.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 DLM   ORIGINAL - PLAYER LEADERBOARD RECORD.
+      *  2026-08-09 DLM   WIDENED GAMESTAT-BEST-ATTEMPTS TO PIC 9(05) TO
+      *                   MATCH THE GAMEPARM DIFFICULTY RANGE FIELDS AND
+      *                   AVOID WRAPAROUND ON WIDE RANGES (CR-2026-114).
+      ******************************************************************
+       01  GAMESTAT-RECORD.
+           05  GAMESTAT-PLAYER-ID          PIC X(10).
+           05  GAMESTAT-GAMES-PLAYED       PIC 9(05).
+           05  GAMESTAT-BEST-ATTEMPTS      PIC 9(05).
+           05  GAMESTAT-LAST-PLAYED-DATE   PIC 9(08).

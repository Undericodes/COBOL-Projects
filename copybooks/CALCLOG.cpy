@@ -0,0 +1,23 @@
+      ******************************************************************
+      *  CALCLOG.CPY
+      *  RECORD LAYOUT FOR THE CALCULATOR AUDIT LOG (CALCLOG FILE).
+      *  ONE RECORD IS WRITTEN FOR EVERY PASS THROUGH THE EVALUATE
+      *  WS-OPERATOR BLOCK IN CALCULATOR, WHETHER OR NOT THE
+      *  CALCULATION ACTUALLY POSTED A RESULT.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 DLM   ORIGINAL - CALCULATION AUDIT TRAIL RECORD.
+      ******************************************************************
+       01  CALCLOG-RECORD.
+           05  CALCLOG-OPERATOR            PIC X(01).
+           05  CALCLOG-NUM1                PIC 9(05)V99.
+           05  CALCLOG-NUM2                PIC 9(05)V99.
+           05  CALCLOG-RESULT              PIC 9(05)V99.
+           05  CALCLOG-STATUS              PIC X(01).
+               88  CALCLOG-STAT-OK              VALUE 'O'.
+               88  CALCLOG-STAT-DIVZERO         VALUE 'Z'.
+               88  CALCLOG-STAT-OVERFLOW        VALUE 'V'.
+               88  CALCLOG-STAT-INVALID-OP      VALUE 'I'.
+           05  CALCLOG-DATE                PIC 9(08).
+           05  CALCLOG-TIME                PIC 9(08).

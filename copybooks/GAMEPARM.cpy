@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  GAMEPARM.CPY
+      *  RECORD LAYOUT FOR THE GUESSING GAME DIFFICULTY PARAMETER FILE
+      *  (GAMEPARM).  ONE RECORD CARRIES THE LOW AND HIGH BOUND OF THE
+      *  RANGE THE PLAYER MUST GUESS WITHIN.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 DLM   ORIGINAL - DIFFICULTY RANGE PARAMETER RECORD.
+      ******************************************************************
+       01  GAMEPARM-RECORD.
+           05  GAMEPARM-LOW-BOUND          PIC 9(05).
+           05  GAMEPARM-HIGH-BOUND         PIC 9(05).

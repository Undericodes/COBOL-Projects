@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  CALCIN.CPY
+      *  RECORD LAYOUT FOR THE CALCULATOR BATCH TRANSACTION INPUT FILE
+      *  (CALCIN) READ BY THE FILE-DRIVEN RUN MODE.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 DLM   ORIGINAL - BATCH TRANSACTION INPUT LAYOUT.
+      ******************************************************************
+       01  CALCIN-RECORD.
+           05  CALCIN-NUM1                 PIC 9(05)V99.
+           05  CALCIN-OPERATOR             PIC X(01).
+           05  CALCIN-NUM2                 PIC 9(05)V99.

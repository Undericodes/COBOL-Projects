@@ -1,34 +1,363 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. GUESSING-GAME.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-RANDOM-NUMBER        PIC 9(2).
-01 WS-USER-GUESS           PIC 9(2).
-01 WS-ATTEMPT-COUNT        PIC 9(2) VALUE 0.
-01 WS-RESPONSE             PIC X(20).
-
-PROCEDURE DIVISION.
-    PERFORM INITIALIZE
-    PERFORM GUESS-LOOP
-    STOP RUN.
-
-INITIALIZE.
-    MOVE FUNCTION RANDOM(100) TO WS-RANDOM-NUMBER
-    DISPLAY "Guess a number between 1 and 100:"
-
-GUESS-LOOP.
-    ACCEPT WS-USER-GUESS
-    ADD 1 TO WS-ATTEMPT-COUNT
-    IF WS-USER-GUESS = WS-RANDOM-NUMBER
-        DISPLAY "Congratulations! You guessed the number in " WS-ATTEMPT-COUNT " attempts."
-        STOP RUN
-    ELSE
-        IF WS-USER-GUESS < WS-RANDOM-NUMBER
-            DISPLAY "Too low! Try again:"
-        ELSE
-            DISPLAY "Too high! Try again:"
-        END-IF
-    END-IF
-    PERFORM GUESS-LOOP
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     GUESSING-GAME.
+000030 AUTHOR.         D. MERRICK.
+000040 INSTALLATION.   FLOOR OPERATIONS - BREAK ROOM DIVERSIONS.
+000050 DATE-WRITTEN.   2024-03-04.
+000060 DATE-COMPILED.  2026-08-09.
+000070*-----------------------------------------------------------------
+000080* NUMBER-GUESSING GAME.  PLAYER GUESSES A RANDOMLY CHOSEN NUMBER;
+000090* THE PROGRAM COUNTS ATTEMPTS AND SAYS TOO HIGH/TOO LOW.
+000100*-----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120* DATE       INIT  DESCRIPTION
+000130* 2026-08-09 DLM   ADDED PLAYER ID AND GAMESTAT LEADERBOARD
+000140*                  FILE, KEYED ON PLAYER ID (CR-2026-105).
+000150* 2026-08-09 DLM   ADDED GAMEPARM DIFFICULTY RANGE FILE AND
+000160*                  WIDENED THE GUESS/NUMBER FIELDS (CR-2026-106).
+000170* 2026-08-09 DLM   ADDED GAMECKPT CHECKPOINT FILE AND A RESTART
+000180*                  OPTION AT INITIALIZE TIME (CR-2026-107).
+000190* 2026-08-09 DLM   VALIDATED GUESSES AGAINST THE DIFFICULTY RANGE
+000200*                  AND ADDED A PLAY-AGAIN LOOP USING WS-RESPONSE
+000210*                  IN PLACE OF STOP RUN (CR-2026-108).
+000220* 2026-08-09 DLM   CALLS THE SHARED AUDITLOG SUBPROGRAM AT
+000230*                  STARTUP AND SHUTDOWN (CR-2026-109).
+000240* 2026-08-09 DLM   DROPPED A STRAY CLOSE ISSUED AFTER A FAILED
+000250*                  OPEN I-O ON GAMESTAT-FILE, AND CHANGED THE
+000260*                  MAINLINE TO GOBACK SO MAINMENU CAN CALL THIS
+000270*                  PROGRAM AS A SUBPROGRAM (CR-2026-113).
+000280* 2026-08-09 DLM   RESET WS-AUDIT-STARTED-SWITCH AT MAINLINE ENTRY
+000290*                  SO A REPEAT CALL FROM MAINMENU LOGS ITS OWN
+000300*                  START EVENT, CHECKED GAMESTAT-FILE'S OPEN
+000310*                  STATUS IN 2100-UPDATE-PLAYER-STATS TO MATCH
+000320*                  1100-LOAD-PLAYER-STATS, AND WIDENED THE
+000330*                  ATTEMPT-COUNT FIELDS TO PIC 9(05) TO MATCH THE
+000340*                  DIFFICULTY RANGE (CR-2026-114).
+000350*-----------------------------------------------------------------
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER. IBM-370.
+000390 OBJECT-COMPUTER. IBM-370.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT GAMESTAT-FILE ASSIGN TO "GAMESTAT"
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS DYNAMIC
+000450         RECORD KEY IS GAMESTAT-PLAYER-ID
+000460         FILE STATUS IS WS-GAMESTAT-STATUS.
+000470     SELECT GAMEPARM-FILE ASSIGN TO "GAMEPARM"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS WS-GAMEPARM-STATUS.
+000500     SELECT GAMECKPT-FILE ASSIGN TO "GAMECKPT"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-GAMECKPT-STATUS.
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  GAMESTAT-FILE
+000560     RECORDING MODE IS F.
+000570     COPY GAMESTAT.
+000580 FD  GAMEPARM-FILE
+000590     RECORDING MODE IS F.
+000600     COPY GAMEPARM.
+000610 FD  GAMECKPT-FILE
+000620     RECORDING MODE IS F.
+000630     COPY GAMECKPT.
+000640 WORKING-STORAGE SECTION.
+000650 77  WS-PLAYER-ID                PIC X(10) VALUE SPACES.
+000660 77  WS-RANDOM-NUMBER            PIC 9(05).
+000670 77  WS-USER-GUESS               PIC 9(05).
+000680 77  WS-ATTEMPT-COUNT            PIC 9(05) VALUE 0.
+000690 77  WS-RESPONSE                 PIC X(20).
+000700 77  WS-GAMESTAT-STATUS          PIC X(02) VALUE SPACES.
+000710 77  WS-GAMESTAT-FOUND-SWITCH    PIC X(01) VALUE 'N'.
+000720     88  WS-GAMESTAT-FOUND           VALUE 'Y'.
+000730 77  WS-ROUND-WON-SWITCH         PIC X(01) VALUE 'N'.
+000740     88  WS-ROUND-WON                VALUE 'Y'.
+000750 77  WS-GAMEPARM-STATUS          PIC X(02) VALUE SPACES.
+000760 77  WS-LOW-BOUND                PIC 9(05).
+000770 77  WS-HIGH-BOUND               PIC 9(05).
+000780 77  WS-GAMECKPT-STATUS          PIC X(02) VALUE SPACES.
+000790 77  WS-RESTART-RESPONSE         PIC X(01) VALUE 'N'.
+000800 77  WS-CHECKPOINT-USED-SWITCH   PIC X(01) VALUE 'N'.
+000810     88  WS-CHECKPOINT-USED          VALUE 'Y'.
+000820 77  WS-GUESS-VALID-SWITCH       PIC X(01) VALUE 'N'.
+000830     88  WS-GUESS-VALID              VALUE 'Y'.
+000840 77  WS-PLAY-AGAIN-SWITCH        PIC X(01) VALUE 'Y'.
+000850     88  WS-PLAY-AGAIN               VALUE 'Y'.
+000860 77  WS-AUDIT-STARTED-SWITCH     PIC X(01) VALUE 'N'.
+000870     88  WS-AUDIT-STARTED            VALUE 'Y'.
+000880     COPY AUDITCLL.
+000890 PROCEDURE DIVISION.
+000900*-----------------------------------------------------------------
+000910* 0000-MAINLINE - DRIVES ONE GAME FROM START TO FINISH.
+000920*-----------------------------------------------------------------
+000930 0000-MAINLINE.
+000940     MOVE 'Y' TO WS-PLAY-AGAIN-SWITCH
+000950     MOVE 'N' TO WS-AUDIT-STARTED-SWITCH
+000960     PERFORM 0100-PLAY-ROUND THRU 0100-EXIT
+000970         UNTIL NOT WS-PLAY-AGAIN
+000980     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000990     GOBACK.
+001000*-----------------------------------------------------------------
+001010* 0100-PLAY-ROUND - PLAYS ONE COMPLETE GAME, THEN ASKS WHETHER
+001020* THE PLAYER WANTS ANOTHER GO.  PERFORMED FROM THE MAINLINE UNTIL
+001030* THE PLAYER DECLINES A REPLAY.
+001040*-----------------------------------------------------------------
+001050 0100-PLAY-ROUND.
+001060     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001070     PERFORM 2000-GUESS-LOOP THRU 2000-EXIT
+001080         UNTIL WS-ROUND-WON
+001090     PERFORM 2200-ASK-PLAY-AGAIN THRU 2200-EXIT.
+001100 0100-EXIT.
+001110     EXIT.
+001120*-----------------------------------------------------------------
+001130* 1000-INITIALIZE - PROMPTS FOR THE PLAYER ID, PICKS THE NUMBER
+001140* TO GUESS, AND LOADS THE PLAYER'S LEADERBOARD RECORD (CREATING
+001150* ONE ON A PLAYER'S FIRST GAME).
+001160*-----------------------------------------------------------------
+001170 1000-INITIALIZE.
+001180     MOVE 'N'  TO WS-ROUND-WON-SWITCH
+001190     MOVE 'N'  TO WS-CHECKPOINT-USED-SWITCH
+001200     DISPLAY "RESTART A SAVED GAME? (Y/N): "
+001210     ACCEPT WS-RESTART-RESPONSE
+001220     IF WS-RESTART-RESPONSE = 'Y' OR WS-RESTART-RESPONSE = 'y'
+001230         PERFORM 1060-LOAD-CHECKPOINT THRU 1060-EXIT
+001240     END-IF
+001250     IF NOT WS-CHECKPOINT-USED
+001260         DISPLAY "ENTER PLAYER ID: "
+001270         ACCEPT WS-PLAYER-ID
+001280         MOVE ZERO TO WS-ATTEMPT-COUNT
+001290         PERFORM 1050-READ-GAMEPARM THRU 1050-EXIT
+001300         COMPUTE WS-RANDOM-NUMBER =
+001310             FUNCTION RANDOM * (WS-HIGH-BOUND - WS-LOW-BOUND + 1)
+001320                 + WS-LOW-BOUND
+001330     END-IF
+001340     PERFORM 1100-LOAD-PLAYER-STATS THRU 1100-EXIT
+001350     IF NOT WS-AUDIT-STARTED
+001360         MOVE WS-PLAYER-ID TO AUDIT-USER-ID
+001370         MOVE "GUESSGAM" TO AUDIT-PROGRAM-NAME
+001380         MOVE "START"    TO AUDIT-FUNCTION
+001390         CALL "AUDITLOG" USING AUDIT-CALL-PARMS
+001400         IF NOT AUDIT-RC-OK
+001410             DISPLAY "WARNING: AUDIT TRAIL SIGN-ON NOT RECORDED."
+001420         END-IF
+001430         MOVE 'Y' TO WS-AUDIT-STARTED-SWITCH
+001440     END-IF
+001450     DISPLAY "GUESS A NUMBER BETWEEN " WS-LOW-BOUND
+001460         " AND " WS-HIGH-BOUND ":".
+001470 1000-EXIT.
+001480     EXIT.
+001490*-----------------------------------------------------------------
+001500* 1050-READ-GAMEPARM - READS THE DIFFICULTY RANGE FROM THE
+001510* GAMEPARM FILE.  WHEN NO PARAMETER FILE IS PRESENT, THE ORIGINAL
+001520* 1-100 RANGE APPLIES.
+001530*-----------------------------------------------------------------
+001540 1050-READ-GAMEPARM.
+001550     MOVE 1   TO WS-LOW-BOUND
+001560     MOVE 100 TO WS-HIGH-BOUND
+001570     OPEN INPUT GAMEPARM-FILE
+001580     IF WS-GAMEPARM-STATUS = "00"
+001590         READ GAMEPARM-FILE
+001600             AT END
+001610                 CONTINUE
+001620         END-READ
+001630         IF WS-GAMEPARM-STATUS = "00"
+001640             MOVE GAMEPARM-LOW-BOUND  TO WS-LOW-BOUND
+001650             MOVE GAMEPARM-HIGH-BOUND TO WS-HIGH-BOUND
+001660         END-IF
+001670         CLOSE GAMEPARM-FILE
+001680     END-IF.
+001690 1050-EXIT.
+001700     EXIT.
+001710*-----------------------------------------------------------------
+001720* 1060-LOAD-CHECKPOINT - RELOADS AN IN-PROGRESS GAME FROM THE
+001730* GAMECKPT FILE (PLAYER ID, NUMBER TO GUESS, ATTEMPT COUNT AND
+001740* DIFFICULTY RANGE) SO A DROPPED SESSION CAN PICK UP WHERE IT
+001750* LEFT OFF.  IF NO ACTIVE CHECKPOINT IS FOUND, A FRESH GAME IS
+001760* STARTED INSTEAD.
+001770*-----------------------------------------------------------------
+001780 1060-LOAD-CHECKPOINT.
+001790     OPEN INPUT GAMECKPT-FILE
+001800     IF WS-GAMECKPT-STATUS = "00"
+001810         READ GAMECKPT-FILE
+001820             AT END
+001830                 CONTINUE
+001840         END-READ
+001850         IF WS-GAMECKPT-STATUS = "00" AND GAMECKPT-ACTIVE
+001860             MOVE GAMECKPT-PLAYER-ID     TO WS-PLAYER-ID
+001870             MOVE GAMECKPT-RANDOM-NUMBER TO WS-RANDOM-NUMBER
+001880             MOVE GAMECKPT-ATTEMPT-COUNT TO WS-ATTEMPT-COUNT
+001890             MOVE GAMECKPT-LOW-BOUND     TO WS-LOW-BOUND
+001900             MOVE GAMECKPT-HIGH-BOUND    TO WS-HIGH-BOUND
+001910             MOVE 'Y'             TO WS-CHECKPOINT-USED-SWITCH
+001920         END-IF
+001930         CLOSE GAMECKPT-FILE
+001940     END-IF
+001950     IF NOT WS-CHECKPOINT-USED
+001960         DISPLAY "NO SAVED GAME FOUND - STARTING A NEW GAME."
+001970     END-IF.
+001980 1060-EXIT.
+001990     EXIT.
+002000 1100-LOAD-PLAYER-STATS.
+002010     OPEN I-O GAMESTAT-FILE
+002020     IF WS-GAMESTAT-STATUS = "35"
+002030         OPEN OUTPUT GAMESTAT-FILE
+002040         CLOSE GAMESTAT-FILE
+002050         OPEN I-O GAMESTAT-FILE
+002060     END-IF
+002070     MOVE 'N' TO WS-GAMESTAT-FOUND-SWITCH
+002080     MOVE WS-PLAYER-ID TO GAMESTAT-PLAYER-ID
+002090     READ GAMESTAT-FILE
+002100         INVALID KEY
+002110             MOVE ZERO  TO GAMESTAT-GAMES-PLAYED
+002120             MOVE 99999 TO GAMESTAT-BEST-ATTEMPTS
+002130             MOVE ZERO  TO GAMESTAT-LAST-PLAYED-DATE
+002140         NOT INVALID KEY
+002150             MOVE 'Y' TO WS-GAMESTAT-FOUND-SWITCH
+002160     END-READ
+002170     CLOSE GAMESTAT-FILE.
+002180 1100-EXIT.
+002190     EXIT.
+002200*-----------------------------------------------------------------
+002210* 2000-GUESS-LOOP - ONE GUESS.  PERFORMED FROM THE MAINLINE UNTIL
+002220* THE PLAYER FINDS THE NUMBER.
+002230*-----------------------------------------------------------------
+002240 2000-GUESS-LOOP.
+002250     MOVE 'N' TO WS-GUESS-VALID-SWITCH
+002260     PERFORM 2010-GET-VALID-GUESS THRU 2010-EXIT
+002270         UNTIL WS-GUESS-VALID
+002280     ADD 1 TO WS-ATTEMPT-COUNT
+002290     IF WS-USER-GUESS = WS-RANDOM-NUMBER
+002300         DISPLAY "CONGRATULATIONS! YOU GUESSED THE NUMBER IN "
+002310             WS-ATTEMPT-COUNT " ATTEMPTS."
+002320         MOVE 'Y' TO WS-ROUND-WON-SWITCH
+002330         PERFORM 2100-UPDATE-PLAYER-STATS THRU 2100-EXIT
+002340         PERFORM 2060-CLEAR-CHECKPOINT THRU 2060-EXIT
+002350     ELSE
+002360         IF WS-USER-GUESS < WS-RANDOM-NUMBER
+002370             DISPLAY "TOO LOW! TRY AGAIN:"
+002380         ELSE
+002390             DISPLAY "TOO HIGH! TRY AGAIN:"
+002400         END-IF
+002410         PERFORM 2050-SAVE-CHECKPOINT THRU 2050-EXIT
+002420     END-IF.
+002430 2000-EXIT.
+002440     EXIT.
+002450*-----------------------------------------------------------------
+002460* 2010-GET-VALID-GUESS - PROMPTS FOR ONE GUESS AND REJECTS A
+002470* GUESS OUTSIDE THE CONFIGURED DIFFICULTY RANGE, RE-PROMPTING
+002480* GUESS WITHIN RANGE IS ENTERED.
+002490*-----------------------------------------------------------------
+002500 2010-GET-VALID-GUESS.
+002510     ACCEPT WS-USER-GUESS
+002520     IF WS-USER-GUESS >= WS-LOW-BOUND AND
+002530         WS-USER-GUESS <= WS-HIGH-BOUND
+002540         MOVE 'Y' TO WS-GUESS-VALID-SWITCH
+002550     ELSE
+002560         DISPLAY "PLEASE ENTER A NUMBER BETWEEN " WS-LOW-BOUND
+002570             " AND " WS-HIGH-BOUND ":"
+002580         MOVE 'N' TO WS-GUESS-VALID-SWITCH
+002590     END-IF.
+002600 2010-EXIT.
+002610     EXIT.
+002620*-----------------------------------------------------------------
+002630* 2050-SAVE-CHECKPOINT - REWRITES THE GAMECKPT FILE WITH THE
+002640* CURRENT GAME STATE AFTER AN UNSUCCESSFUL GUESS, SO THE SESSION
+002650* CAN BE RESTARTED IF IT IS DROPPED BEFORE THE PLAYER WINS.
+002660*-----------------------------------------------------------------
+002670 2050-SAVE-CHECKPOINT.
+002680     MOVE 'Y'                    TO GAMECKPT-ACTIVE-FLAG
+002690     MOVE WS-PLAYER-ID           TO GAMECKPT-PLAYER-ID
+002700     MOVE WS-RANDOM-NUMBER       TO GAMECKPT-RANDOM-NUMBER
+002710     MOVE WS-ATTEMPT-COUNT       TO GAMECKPT-ATTEMPT-COUNT
+002720     MOVE WS-LOW-BOUND           TO GAMECKPT-LOW-BOUND
+002730     MOVE WS-HIGH-BOUND          TO GAMECKPT-HIGH-BOUND
+002740     OPEN OUTPUT GAMECKPT-FILE
+002750     IF WS-GAMECKPT-STATUS = "00"
+002760         WRITE GAMECKPT-RECORD
+002770         CLOSE GAMECKPT-FILE
+002780     ELSE
+002790         DISPLAY "WARNING: CHECKPOINT NOT SAVED."
+002800     END-IF.
+002810 2050-EXIT.
+002820     EXIT.
+002830*-----------------------------------------------------------------
+002840* 2060-CLEAR-CHECKPOINT - RETIRES THE CHECKPOINT ONCE THE PLAYER
+002850* HAS WON, SO A LATER RESTART DOES NOT REPLAY A FINISHED GAME.
+002860*-----------------------------------------------------------------
+002870 2060-CLEAR-CHECKPOINT.
+002880     MOVE 'N'                    TO GAMECKPT-ACTIVE-FLAG
+002890     MOVE WS-PLAYER-ID           TO GAMECKPT-PLAYER-ID
+002900     MOVE WS-RANDOM-NUMBER       TO GAMECKPT-RANDOM-NUMBER
+002910     MOVE WS-ATTEMPT-COUNT       TO GAMECKPT-ATTEMPT-COUNT
+002920     MOVE WS-LOW-BOUND           TO GAMECKPT-LOW-BOUND
+002930     MOVE WS-HIGH-BOUND          TO GAMECKPT-HIGH-BOUND
+002940     OPEN OUTPUT GAMECKPT-FILE
+002950     IF WS-GAMECKPT-STATUS = "00"
+002960         WRITE GAMECKPT-RECORD
+002970         CLOSE GAMECKPT-FILE
+002980     ELSE
+002990         DISPLAY "WARNING: CHECKPOINT NOT CLEARED."
+003000     END-IF.
+003010 2060-EXIT.
+003020     EXIT.
+003030*-----------------------------------------------------------------
+003040* 2100-UPDATE-PLAYER-STATS - RECORDS THIS WIN ON THE LEADERBOARD:
+003050* GAMES PLAYED, BEST (LOWEST) ATTEMPT COUNT, LAST PLAYED DATE.
+003060*-----------------------------------------------------------------
+003070 2100-UPDATE-PLAYER-STATS.
+003080     OPEN I-O GAMESTAT-FILE
+003090     IF WS-GAMESTAT-STATUS = "35"
+003100         OPEN OUTPUT GAMESTAT-FILE
+003110         CLOSE GAMESTAT-FILE
+003120         OPEN I-O GAMESTAT-FILE
+003130     END-IF
+003140     MOVE WS-PLAYER-ID TO GAMESTAT-PLAYER-ID
+003150     READ GAMESTAT-FILE
+003160         INVALID KEY
+003170             MOVE ZERO  TO GAMESTAT-GAMES-PLAYED
+003180             MOVE 99999 TO GAMESTAT-BEST-ATTEMPTS
+003190             MOVE 'N'  TO WS-GAMESTAT-FOUND-SWITCH
+003200         NOT INVALID KEY
+003210             MOVE 'Y'  TO WS-GAMESTAT-FOUND-SWITCH
+003220     END-READ
+003230     ADD 1 TO GAMESTAT-GAMES-PLAYED
+003240     IF WS-ATTEMPT-COUNT < GAMESTAT-BEST-ATTEMPTS
+003250         MOVE WS-ATTEMPT-COUNT TO GAMESTAT-BEST-ATTEMPTS
+003260     END-IF
+003270     MOVE WS-PLAYER-ID TO GAMESTAT-PLAYER-ID
+003280     ACCEPT GAMESTAT-LAST-PLAYED-DATE FROM DATE YYYYMMDD
+003290     IF WS-GAMESTAT-FOUND
+003300         REWRITE GAMESTAT-RECORD
+003310     ELSE
+003320         WRITE GAMESTAT-RECORD
+003330     END-IF
+003340     CLOSE GAMESTAT-FILE.
+003350 2100-EXIT.
+003360     EXIT.
+003370*-----------------------------------------------------------------
+003380* 2200-ASK-PLAY-AGAIN - USES WS-RESPONSE TO ASK WHETHER THE PLAYER
+003390* WANTS ANOTHER ROUND.  THE MAINLINE LOOPS BACK TO 1000-INITIALIZE
+003400* RATHER THAN STOP RUN WHEN THE ANSWER IS YES.
+003410*-----------------------------------------------------------------
+003420 2200-ASK-PLAY-AGAIN.
+003430     DISPLAY "PLAY AGAIN? (Y/N): "
+003440     ACCEPT WS-RESPONSE
+003450     IF WS-RESPONSE = 'Y' OR WS-RESPONSE = 'y'
+003460         MOVE 'Y' TO WS-PLAY-AGAIN-SWITCH
+003470     ELSE
+003480         MOVE 'N' TO WS-PLAY-AGAIN-SWITCH
+003490     END-IF.
+003500 2200-EXIT.
+003510     EXIT.
+003520*-----------------------------------------------------------------
+003530* 9000-TERMINATE - STAMPS THE SHARED AUDIT TRAIL WITH THE
+003540* SHUTDOWN EVENT BEFORE THE PROGRAM ENDS.
+003550*-----------------------------------------------------------------
+003560 9000-TERMINATE.
+003570     MOVE "END" TO AUDIT-FUNCTION
+003580     CALL "AUDITLOG" USING AUDIT-CALL-PARMS
+003590     IF NOT AUDIT-RC-OK
+003600         DISPLAY "WARNING: AUDIT TRAIL SIGN-OFF NOT RECORDED."
+003610     END-IF.
+003620 9000-EXIT.
+003630     EXIT.
